@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * SHARED RUN-HEADER/TRAILER RECORD LAYOUT. EACH PROGRAM THAT
+      * PRODUCES RECONCILABLE OUTPUT WRITES ONE "H" RECORD TO ITS OWN
+      * <PROGRAM>.RUN SIDECAR FILE WHEN THE RUN STARTS AND ONE "T"
+      * RECORD WHEN IT ENDS, SO OPERATIONS CAN CONFIRM A RUN'S OUTPUT
+      * ACTUALLY HAS THE RECORD COUNT THE RUN CLAIMS.
+      *----------------------------------------------------------------
+       01  RUN-CONTROL-RECORD.
+           05  RC-TYPE            PIC X.
+           05  RC-RUN-ID          PIC 9(14).
+           05  RC-RECORD-COUNT    PIC 9(8).
