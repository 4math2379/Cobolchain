@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTBAT.
+       AUTHOR. SHOP OPERATIONS.
+      *          NIGHTLY BATCH DRIVER - RUNS THE CALENDAR GENERATION
+      *          (TA2400), THE LEDGER APPEND (BLOCKCHAIN) AND THE
+      *          MECCG INTAKE PROCESSING STEP IN SEQUENCE, RECORDING
+      *          EACH STEP'S COMPLETION SO A RESTART AFTER AN ABEND
+      *          SKIPS WHATEVER STEPS ALREADY FINISHED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NIGHTBAT.CHK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+                      DATA RECORD CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STEP          PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX.
+       01  WS-LAST-STEP           PIC 9(2) VALUE 0.
+       01  WS-STEP-OK             PIC X    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-BATCH.
+           PERFORM READ-CHECKPOINT.
+
+           IF WS-LAST-STEP < 1
+               PERFORM STEP-1-CALENDAR
+               IF WS-STEP-OK = "Y"
+                   PERFORM WRITE-CHECKPOINT
+               ELSE
+                   DISPLAY "NIGHTLY BATCH ABORTED - STEP 1 FAILED"
+                   STOP RUN
+               END-IF
+           ELSE
+               DISPLAY "STEP 1 ALREADY COMPLETE - SKIPPING"
+           END-IF.
+
+           IF WS-LAST-STEP < 2
+               PERFORM STEP-2-LEDGER
+               IF WS-STEP-OK = "Y"
+                   PERFORM WRITE-CHECKPOINT
+               ELSE
+                   DISPLAY "NIGHTLY BATCH ABORTED - STEP 2 FAILED"
+                   STOP RUN
+               END-IF
+           ELSE
+               DISPLAY "STEP 2 ALREADY COMPLETE - SKIPPING"
+           END-IF.
+
+           IF WS-LAST-STEP < 3
+               PERFORM STEP-3-INTAKE
+               IF WS-STEP-OK = "Y"
+                   PERFORM WRITE-CHECKPOINT
+               ELSE
+                   DISPLAY "NIGHTLY BATCH ABORTED - STEP 3 FAILED"
+                   STOP RUN
+               END-IF
+           ELSE
+               DISPLAY "STEP 3 ALREADY COMPLETE - SKIPPING"
+           END-IF.
+
+           DISPLAY "NIGHTLY BATCH COMPLETE".
+           PERFORM RESET-CHECKPOINT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * STEP 1: CALENDAR GENERATION. THE CALLED PROGRAM IS STILL
+      * ACCEPT-DRIVEN, SO UNATTENDED RUNS SUPPLY ITS INPUT BY
+      * REDIRECTING A PARAMETER FILE TO STDIN - A DEPLOYMENT DETAIL,
+      * NOT SOMETHING THIS DRIVER'S OWN LOGIC NEEDS TO KNOW ABOUT. THE
+      * "./" PREFIX IS NEEDED BECAUSE CALL "SYSTEM" SHELLS OUT VIA
+      * "sh -c", WHICH WON'T FIND A BARE NAME UNLESS THE CURRENT
+      * DIRECTORY HAPPENS TO BE ON $PATH.
+      *----------------------------------------------------------------
+       STEP-1-CALENDAR.
+           DISPLAY "STEP 1: CALENDAR GENERATION (TA2400)".
+           CALL "SYSTEM" USING "./TA2400"
+           IF RETURN-CODE = 0
+               MOVE 1 TO WS-LAST-STEP
+               MOVE "Y" TO WS-STEP-OK
+           ELSE
+               DISPLAY "STEP 1 FAILED - RETURN CODE " RETURN-CODE
+               MOVE "N" TO WS-STEP-OK
+           END-IF.
+
+      *----------------------------------------------------------------
+      * STEP 2: LEDGER APPEND.
+      *----------------------------------------------------------------
+       STEP-2-LEDGER.
+           DISPLAY "STEP 2: LEDGER APPEND (BLOCKCHAIN)".
+           CALL "SYSTEM" USING "./chain"
+           IF RETURN-CODE = 0
+               MOVE 2 TO WS-LAST-STEP
+               MOVE "Y" TO WS-STEP-OK
+           ELSE
+               DISPLAY "STEP 2 FAILED - RETURN CODE " RETURN-CODE
+               MOVE "N" TO WS-STEP-OK
+           END-IF.
+
+      *----------------------------------------------------------------
+      * STEP 3: QUEUED MECCG INTAKE PROCESSING.
+      *----------------------------------------------------------------
+       STEP-3-INTAKE.
+           DISPLAY "STEP 3: MECCG INTAKE PROCESSING (MECCG)".
+           CALL "SYSTEM" USING "./meccg"
+           IF RETURN-CODE = 0
+               MOVE 3 TO WS-LAST-STEP
+               MOVE "Y" TO WS-STEP-OK
+           ELSE
+               DISPLAY "STEP 3 FAILED - RETURN CODE " RETURN-CODE
+               MOVE "N" TO WS-STEP-OK
+           END-IF.
+
+      *----------------------------------------------------------------
+      * LOADS THE LAST COMPLETED STEP FROM A PRIOR (ABENDED) RUN, OR
+      * 0 IF THERE IS NO CHECKPOINT (FIRST RUN, OR THE PRIOR RUN
+      * FINISHED CLEANLY AND RESET IT).
+      *----------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-STEP.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END MOVE CKPT-STEP TO WS-LAST-STEP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * RECORDS THE HIGHEST STEP COMPLETED SO FAR, SO A RESTART AFTER
+      * AN ABEND RESUMES AFTER THE LAST STEP THAT ACTUALLY FINISHED.
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           MOVE WS-LAST-STEP TO CKPT-STEP.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------
+      * CLEARS THE CHECKPOINT ONCE ALL THREE STEPS HAVE FINISHED, SO
+      * TOMORROW NIGHT'S RUN STARTS FROM STEP 1 AGAIN.
+      *----------------------------------------------------------------
+       RESET-CHECKPOINT.
+           MOVE 0 TO WS-LAST-STEP.
+           PERFORM WRITE-CHECKPOINT.
+
+       END PROGRAM NIGHTBAT.
