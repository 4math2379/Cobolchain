@@ -1,21 +1,192 @@
-        IDENTIFICATION DIVISION. 
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. ENRCYPT.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT KEY-FILE ASSIGN TO "ENCRYPT.KEY"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-KEY-FILE-STATUS.
+            SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-EXC-STATUS.
+
         DATA DIVISION.
-        WORKING-STORAGE SECTION. 
+        FILE SECTION.
+        FD  KEY-FILE
+                      DATA RECORD KEY-RECORD.
+        01  KEY-RECORD PIC X(8).
+
+        FD  EXCEPTION-FILE
+                      DATA RECORD EXCEPTION-LOG-RECORD.
+            COPY "EXCLOG.cpy".
+
+        WORKING-STORAGE SECTION.
         01 OUT-MSG.
-         02 FILLER PIC X(6) VALUE "Test for COBOL Encryption ". 
+         02 FILLER PIC X(6) VALUE "Test for COBOL Encryption ".
          02 MSG    PIC X(20).
-        01 INP-MSG PIC X(20) VALUE "poc XXX ".     
-        
+        01 INP-MSG PIC X(20) VALUE "poc XXX ".
+
         01 WS-ENCRYPT-KEY.
-         02 FILLER PIC X(8) VALUE "12345678".
-         02 MSG    PIC X(8).
+         02 FILLER PIC X(8) VALUE SPACES.
+         02 MSG    PIC X(8) VALUE SPACES.
         01 INP-MSG-LEN PIC S9(4) COMP VALUE 20.
-        
-        
-        
+
+        01 WS-KEY-FILE-STATUS  PIC XX.
+        01 WS-EXC-STATUS       PIC XX.
+        01 WS-COMMAND          PIC X(10).
+
+        01 WS-CIPHER-INPUT     PIC X(20).
+        01 WS-CIPHER-RESULT    PIC X(20).
+        01 WS-CIPHER-DIRECTION PIC X.
+        01 WS-CIPHER-I         PIC S9(4) COMP.
+        01 WS-CIPHER-KEYPOS    PIC S9(4) COMP.
+        01 WS-CIPHER-PLAIN-VAL PIC 9(3).
+        01 WS-CIPHER-KEY-VAL   PIC 9(3).
+        01 WS-CIPHER-RES-VAL   PIC 9(3).
+
+
+
         PROCEDURE DIVISION.
-        
-        
-        
+
+
+        MAIN.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF
+
+           PERFORM UNTIL 1 = 0
+                DISPLAY "ENTER COMMAND (ENCRYPT/DECRYPT/TEST/EXIT): "
+                ACCEPT WS-COMMAND
+                MOVE FUNCTION UPPER-CASE(WS-COMMAND) TO WS-COMMAND
+
+                EVALUATE WS-COMMAND
+                        WHEN "EXIT"    GO TO THE-END
+                        WHEN "ENCRYPT" PERFORM DO-ENCRYPT
+                        WHEN "DECRYPT" PERFORM DO-DECRYPT
+                        WHEN "TEST"    PERFORM DO-ROUNDTRIP-TEST
+                        WHEN OTHER
+                            DISPLAY "UNKNOWN COMMAND: " WS-COMMAND
+                END-EVALUATE
+           END-PERFORM.
+
+        THE-END.
+           DISPLAY "FINISH"
+           CLOSE EXCEPTION-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * APPENDS ONE RECORD TO THE SHARED EXCEPTION LOG. CALLERS SET
+      * EXC-VALUE/EXC-REASON BEFORE PERFORMING THIS.
+      *----------------------------------------------------------------
+       ECRIRE-EXCEPTION.
+           MOVE "ENRCYPT" TO EXC-PROGRAM
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD
+           ACCEPT EXC-TIME FROM TIME
+           WRITE EXCEPTION-LOG-RECORD.
+
+      *----------------------------------------------------------------
+      * LOADS THE ENCRYPTION KEY FROM ENCRYPT.KEY IF IT EXISTS,
+      * OTHERWISE PROMPTS THE OPERATOR FOR IT - THE KEY IS NEVER
+      * HARDCODED IN THE SOURCE.
+      *----------------------------------------------------------------
+       LOAD-KEY.
+           OPEN INPUT KEY-FILE
+           IF WS-KEY-FILE-STATUS = "00"
+               READ KEY-FILE
+                   AT END     PERFORM PROMPT-FOR-KEY
+                   NOT AT END MOVE KEY-RECORD TO MSG OF WS-ENCRYPT-KEY
+               END-READ
+               CLOSE KEY-FILE
+           ELSE
+               PERFORM PROMPT-FOR-KEY
+           END-IF.
+
+       PROMPT-FOR-KEY.
+           DISPLAY "ENTER ENCRYPTION KEY (8 CHARS): "
+           ACCEPT MSG OF WS-ENCRYPT-KEY.
+
+      *----------------------------------------------------------------
+      * ENCRYPT: READ PLAIN TEXT, RUN IT THROUGH CIPHER-TRANSFORM,
+      * DISPLAY THE RESULT.
+      *----------------------------------------------------------------
+       DO-ENCRYPT.
+           PERFORM LOAD-KEY
+           DISPLAY "ENTER TEXT TO ENCRYPT (MAX 20 CHARS): "
+           ACCEPT INP-MSG
+           MOVE INP-MSG TO WS-CIPHER-INPUT
+           MOVE "E" TO WS-CIPHER-DIRECTION
+           PERFORM CIPHER-TRANSFORM
+           MOVE WS-CIPHER-RESULT TO MSG OF OUT-MSG
+           DISPLAY "ENCRYPTED: " MSG OF OUT-MSG.
+
+      *----------------------------------------------------------------
+      * DECRYPT: READ ENCRYPTED TEXT, RUN IT BACK THROUGH
+      * CIPHER-TRANSFORM TO RECOVER THE ORIGINAL.
+      *----------------------------------------------------------------
+       DO-DECRYPT.
+           PERFORM LOAD-KEY
+           DISPLAY "ENTER TEXT TO DECRYPT (MAX 20 CHARS): "
+           ACCEPT WS-CIPHER-INPUT
+           MOVE "D" TO WS-CIPHER-DIRECTION
+           PERFORM CIPHER-TRANSFORM
+           DISPLAY "DECRYPTED: " WS-CIPHER-RESULT.
+
+      *----------------------------------------------------------------
+      * TEST: ENCRYPT THE SAMPLE MESSAGE IN INP-MSG THEN DECRYPT THE
+      * RESULT, AND CONFIRM IT MATCHES THE ORIGINAL - A ROUND-TRIP
+      * SELF-CHECK THAT THE CIPHER IS ACTUALLY REVERSIBLE.
+      *----------------------------------------------------------------
+       DO-ROUNDTRIP-TEST.
+           PERFORM LOAD-KEY
+           MOVE INP-MSG TO WS-CIPHER-INPUT
+           MOVE "E" TO WS-CIPHER-DIRECTION
+           PERFORM CIPHER-TRANSFORM
+           MOVE WS-CIPHER-RESULT TO WS-CIPHER-INPUT
+           MOVE "D" TO WS-CIPHER-DIRECTION
+           PERFORM CIPHER-TRANSFORM
+           IF WS-CIPHER-RESULT = INP-MSG
+               DISPLAY "ROUND-TRIP TEST PASSED"
+           ELSE
+               DISPLAY "ROUND-TRIP TEST FAILED"
+               DISPLAY "EXPECTED: " INP-MSG
+               DISPLAY "GOT     : " WS-CIPHER-RESULT
+               MOVE WS-CIPHER-RESULT TO EXC-VALUE
+               MOVE "ROUND-TRIP TEST FAILED" TO EXC-REASON
+               PERFORM ECRIRE-EXCEPTION
+           END-IF.
+
+      *----------------------------------------------------------------
+      * RUNNING-KEY CIPHER: EACH CHARACTER OF WS-CIPHER-INPUT IS
+      * COMBINED WITH THE MATCHING BYTE OF THE 8-CHAR KEY (CYCLED)
+      * BY MODULAR ADDITION (ENCRYPT) OR SUBTRACTION (DECRYPT),
+      * SO DECRYPT(ENCRYPT(X)) = X FOR ANY KEY.
+      *----------------------------------------------------------------
+       CIPHER-TRANSFORM.
+           MOVE SPACES TO WS-CIPHER-RESULT
+           PERFORM VARYING WS-CIPHER-I FROM 1 BY 1
+                   UNTIL WS-CIPHER-I > INP-MSG-LEN
+               COMPUTE WS-CIPHER-KEYPOS =
+                   FUNCTION MOD(WS-CIPHER-I - 1, 8) + 1
+               COMPUTE WS-CIPHER-PLAIN-VAL =
+                   FUNCTION ORD(WS-CIPHER-INPUT (WS-CIPHER-I:1)) - 1
+               COMPUTE WS-CIPHER-KEY-VAL =
+                   FUNCTION ORD(MSG OF WS-ENCRYPT-KEY
+                                (WS-CIPHER-KEYPOS:1)) - 1
+               IF WS-CIPHER-DIRECTION = "E"
+                   COMPUTE WS-CIPHER-RES-VAL =
+                       FUNCTION MOD(WS-CIPHER-PLAIN-VAL
+                                    + WS-CIPHER-KEY-VAL, 256)
+               ELSE
+                   COMPUTE WS-CIPHER-RES-VAL =
+                       FUNCTION MOD(WS-CIPHER-PLAIN-VAL
+                                    - WS-CIPHER-KEY-VAL + 256, 256)
+               END-IF
+               MOVE FUNCTION CHAR(WS-CIPHER-RES-VAL + 1)
+                       TO WS-CIPHER-RESULT (WS-CIPHER-I:1)
+           END-PERFORM.
+
         END PROGRAM ENRCYPT.
