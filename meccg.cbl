@@ -1,12 +1,57 @@
- IDENTIFICATION DIVISION. 
-        PROGRAM-ID. MECCG.
-        DATA DIVISION.
-WORKING-STORAGE SECTION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MECCG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "MECCG.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO "MECCG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-FILE ASSIGN TO "MECCG.RUN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05  MR-ID             PIC XXXX.
+           05  MR-NAME           PIC X(20).
+       FD  ROSTER-FILE
+                          DATA RECORD ROSTER-LINE.
+       01  ROSTER-LINE           PIC X(40).
+       FD  RUN-FILE
+                          DATA RECORD RUN-CONTROL-RECORD.
+           COPY "RUNCTL.cpy".
+       FD  EXCEPTION-FILE
+                          DATA RECORD EXCEPTION-LOG-RECORD.
+           COPY "EXCLOG.cpy".
+
+       WORKING-STORAGE SECTION.
        01  RESPONSES.
            05  RESPONSE-IN-WS    PIC X        VALUE SPACES.
        01  DATA-FROM-SCREEN.
            05  ID-IN-WS          PIC XXXX     VALUE SPACES.
            05  NAME-IN-WS        PIC X(20)    VALUE SPACES.
+
+       01  WS-FILE-STATUS        PIC XX.
+       01  WS-EOF-FLAG           PIC X        VALUE "N".
+       01  WS-RUN-DATE           PIC 9(8).
+       01  WS-RUN-TIME           PIC 9(6).
+       01  WS-RUN-ID             PIC 9(14).
+       01  WS-RECORD-COUNT       PIC 9(8) VALUE 0.
+       01  WS-EXC-STATUS         PIC XX.
+
        SCREEN SECTION.
        01  DATA-ENTRY-SCREEN.
            05  ID-SECTION.
@@ -20,31 +65,160 @@ WORKING-STORAGE SECTION.
                10  NAME-ON-SCR-IN             LINE 07 COL 15
                        PIC X(20)        TO NAME-IN-WS.
            05  RESPONSE-SECTION.
-               10  VALUE "C - TO CONTINUE"    LINE 16 COL 30.
-               10  VALUE "Q - TO QUIT"        LINE 17 COL 30.
+               10  VALUE "C - TO CONTINUE"    LINE 13 COL 30.
+               10  VALUE "U - TO UPDATE"      LINE 14 COL 30.
+               10  VALUE "D - TO DELETE"      LINE 15 COL 30.
+               10  VALUE "Q - TO QUIT"        LINE 16 COL 30.
                10  VALUE "ENTER CHOICE:"      LINE 19 COL 30.
                10  RESPONSE-SCR               LINE 19 COL 45
                        PIC X     TO RESPONSE-IN-WS.
+
        PROCEDURE DIVISION.
-       ...
+       A-000-DEBUT.
+           OPEN I-O MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           COMPUTE WS-RUN-ID = WS-RUN-DATE * 1000000 + WS-RUN-TIME.
+           OPEN OUTPUT RUN-FILE.
+           MOVE "H" TO RC-TYPE.
+           MOVE WS-RUN-ID TO RC-RUN-ID.
+           MOVE 0 TO RC-RECORD-COUNT.
+           WRITE RUN-CONTROL-RECORD.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF.
        B-100-PROCESS.
-           ...
-           DISPLAY ID-SECTION.
-           ACCEPT ID-ON-SCR-IN
-           DISPLAY NAME-SECTION.
-           ACCEPT NAME-ON-SCR-IN.
-           DISPLAY RESPONSE-SECTION.
-           ACCEPT RESPONSE-SCR.
            PERFORM B-200-LOOP
+               WITH TEST AFTER
                UNTIL RESPONSE-IN-WS = "Q".
+           PERFORM C-100-TERMINATE.
        B-200-LOOP.
-           ... process...
            DISPLAY ID-SECTION.
            ACCEPT ID-ON-SCR-IN.
            DISPLAY NAME-SECTION.
            ACCEPT NAME-ON-SCR-IN.
            DISPLAY RESPONSE-SECTION.
            ACCEPT RESPONSE-SCR.
+           EVALUATE RESPONSE-IN-WS
+               WHEN "U" PERFORM D-200-UPDATE-RECORD
+               WHEN "D" PERFORM D-300-DELETE-RECORD
+               WHEN OTHER PERFORM D-100-CHECK-DUPLICATE
+           END-EVALUATE.
+      *----------------------------------------------------------------
+      * REJECTS AN ID ALREADY ON THE MASTER FILE INSTEAD OF WRITING
+      * OVER IT - THE OPERATOR IS TOLD AND KEEPS THE SCREEN TO RE-KEY.
+      *----------------------------------------------------------------
+       D-100-CHECK-DUPLICATE.
+           MOVE ID-IN-WS TO MR-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE NAME-IN-WS TO MR-NAME
+                   WRITE MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR WRITING RECORD " MR-ID
+                           MOVE MR-ID TO EXC-VALUE
+                           MOVE "ERROR WRITING RECORD" TO EXC-REASON
+                           PERFORM ECRIRE-EXCEPTION
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "ID " ID-IN-WS " ALREADY EXISTS - NOT SAVED"
+                   MOVE ID-IN-WS TO EXC-VALUE
+                   MOVE "DUPLICATE ID - NOT SAVED" TO EXC-REASON
+                   PERFORM ECRIRE-EXCEPTION
+           END-READ.
+      *----------------------------------------------------------------
+      * "U" RESPONSE: CORRECTS THE NAME ON AN EXISTING ID-IN-WS RECORD.
+      *----------------------------------------------------------------
+       D-200-UPDATE-RECORD.
+           MOVE ID-IN-WS TO MR-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ID " ID-IN-WS " NOT FOUND - NOT UPDATED"
+                   MOVE ID-IN-WS TO EXC-VALUE
+                   MOVE "ID NOT FOUND - NOT UPDATED" TO EXC-REASON
+                   PERFORM ECRIRE-EXCEPTION
+               NOT INVALID KEY
+                   MOVE NAME-IN-WS TO MR-NAME
+                   REWRITE MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR UPDATING RECORD " MR-ID
+                           MOVE MR-ID TO EXC-VALUE
+                           MOVE "ERROR UPDATING RECORD" TO EXC-REASON
+                           PERFORM ECRIRE-EXCEPTION
+                   END-REWRITE
+           END-READ.
+      *----------------------------------------------------------------
+      * "D" RESPONSE: REMOVES THE RECORD FOR ID-IN-WS OUTRIGHT.
+      *----------------------------------------------------------------
+       D-300-DELETE-RECORD.
+           MOVE ID-IN-WS TO MR-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY "ID " ID-IN-WS " NOT FOUND - NOT DELETED"
+                   MOVE ID-IN-WS TO EXC-VALUE
+                   MOVE "ID NOT FOUND - NOT DELETED" TO EXC-REASON
+                   PERFORM ECRIRE-EXCEPTION
+               NOT INVALID KEY
+                   DELETE MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "ERROR DELETING RECORD " MR-ID
+                           MOVE MR-ID TO EXC-VALUE
+                           MOVE "ERROR DELETING RECORD" TO EXC-REASON
+                           PERFORM ECRIRE-EXCEPTION
+                   END-DELETE
+           END-READ.
+      *----------------------------------------------------------------
+      * PRINTS A ROSTER OF EVERY RECORD LEFT ON THE MASTER FILE.
+      *----------------------------------------------------------------
+       D-400-PRINT-ROSTER.
+           OPEN OUTPUT ROSTER-FILE
+           MOVE "MECCG MASTER FILE ROSTER" TO ROSTER-LINE
+           WRITE ROSTER-LINE
+           MOVE SPACES TO ROSTER-LINE
+           WRITE ROSTER-LINE
+           OPEN INPUT MASTER-FILE
+           MOVE "N" TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = "Y"
+               READ MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       STRING MR-ID   DELIMITED BY SIZE
+                              "  "    DELIMITED BY SIZE
+                              MR-NAME DELIMITED BY SIZE
+                              INTO ROSTER-LINE
+                       WRITE ROSTER-LINE
+                       MOVE SPACES TO ROSTER-LINE
+                       ADD 1 TO WS-RECORD-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE
+           CLOSE ROSTER-FILE.
        C-100-TERMINATE.
-           CLOSE OUTPUT-FILE.
-           
\ No newline at end of file
+           CLOSE MASTER-FILE.
+           PERFORM D-400-PRINT-ROSTER.
+           MOVE "T" TO RC-TYPE.
+           MOVE WS-RUN-ID TO RC-RUN-ID.
+           MOVE WS-RECORD-COUNT TO RC-RECORD-COUNT.
+           WRITE RUN-CONTROL-RECORD.
+           CLOSE RUN-FILE.
+           CLOSE EXCEPTION-FILE.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * APPENDS ONE RECORD TO THE SHARED EXCEPTION LOG. CALLERS SET
+      * EXC-VALUE/EXC-REASON BEFORE PERFORMING THIS.
+      *----------------------------------------------------------------
+       ECRIRE-EXCEPTION.
+           MOVE "MECCG" TO EXC-PROGRAM
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD
+           ACCEPT EXC-TIME FROM TIME
+           WRITE EXCEPTION-LOG-RECORD.
