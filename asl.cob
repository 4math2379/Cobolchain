@@ -7,7 +7,9 @@
          02 MSG    PIC X(20).
         01 INP-MSG PIC X(20) VALUE "What is your name? ".     
         PROCEDURE DIVISION.
-           DISPLAY "Hello World!".
+           DISPLAY INP-MSG WITH NO ADVANCING.
+           ACCEPT MSG.
+           DISPLAY OUT-MSG.
 
        
         END PROGRAM ASL.
