@@ -9,7 +9,28 @@
 000900 INPUT-OUTPUT SECTION.
 001000 FILE-CONTROL.
 001100     SELECT FIMP ASSIGN TO "CALEND.TXT"
-001200         ORGANIZATION IS LINE SEQUENTIAL.
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001205         FILE STATUS  IS FIMP-STATUS.
+001210     SELECT FCHK ASSIGN TO "TA2400.CHK"
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS  IS FCHK-STATUS.
+001240     SELECT FEXP ASSIGN TO "CALEND.DAT"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001255         FILE STATUS  IS FEXP-STATUS.
+001260     SELECT FREJ ASSIGN TO "TA2400.REJ"
+001270         ORGANIZATION IS LINE SEQUENTIAL
+001280         FILE STATUS  IS FREJ-STATUS.
+001290     SELECT FBIS ASSIGN TO "TA2400.BIS"
+001295         ORGANIZATION IS LINE SEQUENTIAL
+001296         FILE STATUS  IS FBIS-STATUS.
+001296     SELECT FRUN ASSIGN TO "TA2400.RUN"
+001297         ORGANIZATION IS LINE SEQUENTIAL.
+001298     SELECT FEXC ASSIGN TO "EXCEPT.LOG"
+001299         ORGANIZATION IS LINE SEQUENTIAL
+001299         FILE STATUS  IS FEXC-STATUS.
+001300     SELECT FFER ASSIGN TO "TA2400.FER"
+001301         ORGANIZATION IS LINE SEQUENTIAL
+001302         FILE STATUS  IS FFER-STATUS.
 001300 DATA DIVISION.
 001400 FILE SECTION.
 001500 FD  FIMP
@@ -44,10 +65,67 @@
 004400                   04 TABEDT REDEFINES TLIGNE4.
 004500                        05 CASE   OCCURS 6.
 004600                                  06 ELT  OCCURS 6.
-004700                                       07 FILLER PIC X.
+004700                                       07 MARQ  PIC X.
 004800                                       07 NJOUR PIC ZZ.
 004900                                  06 FILLER PIC XX.
 005000         03 FILLER PIC XX.
+004990 FD  FCHK
+004991               DATA RECORD LIGNE-CHK.
+004992 01  LIGNE-CHK.
+004993     02 AN-CHK       PIC 9(4).
+004994     02 NBPAGES-CHK  PIC 9(4).
+004994     02 MODE-CHK     PIC X(4).
+004995******************************************************************
+004996*        EXPORT EXPLOITABLE PAR UN PROGRAMME TIERS              *
+004997*        (UNE LIGNE PAR JOUR CALENDAIRE IMPRIME)                *
+004998******************************************************************
+004998 FD  FEXP
+004999               DATA RECORD LIGNE-EXP.
+005000 01  LIGNE-EXP.
+005001     02 EXP-ANNEE    PIC 9(4).
+005002     02 EXP-MOIS     PIC 99.
+005003     02 EXP-JOUR     PIC 99.
+005004     02 EXP-JOURSEM  PIC 9.
+005005     02 EXP-LIBJOUR  PIC X(3).
+005006     02 EXP-SEMAINE  PIC 99.
+005006     02 EXP-ANNEE-ISO PIC 9(4).
+005006******************************************************************
+005007*        JOURNAL DES ANNEES REJETEES (NON NUMERIQUES)            *
+005008******************************************************************
+005009 FD  FREJ
+005010               DATA RECORD LIGNE-REJ.
+005011 01  LIGNE-REJ.
+005012     02 REJ-DATE     PIC 9(8).
+005013     02 REJ-TIME     PIC 9(6).
+005014     02 REJ-VALEUR   PIC X(4).
+005015     02 REJ-MOTIF    PIC X(20).
+005016******************************************************************
+005017*        JOURNAL D'AUDIT DU CALCUL BISSEXTILE                    *
+005018******************************************************************
+005019 FD  FBIS
+005020               DATA RECORD LIGNE-BIS.
+005021 01  LIGNE-BIS.
+005022     02 BIS-ANNEE    PIC 9(4).
+005023     02 BIS-FLAG     PIC X.
+005024     02 BIS-FEV      PIC 99.
+005025******************************************************************
+005026*        FICHIER DE CONTROLE DE RUN (ENTETE/TRAILER PARTAGES)    *
+005027******************************************************************
+005028 FD  FRUN
+005029               DATA RECORD RUN-CONTROL-RECORD.
+005030     COPY "RUNCTL.cpy".
+005031******************************************************************
+005032*        JOURNAL D'EXCEPTIONS PARTAGE ENTRE LES PROGRAMMES        *
+005033******************************************************************
+005033 FD  FEXC
+005034               DATA RECORD EXCEPTION-LOG-RECORD.
+005035     COPY "EXCLOG.cpy".
+005036******************************************************************
+005037*        JOURS FERIES / FERMETURES EXTERNES (JJMM PAR LIGNE)      *
+005038******************************************************************
+005039 FD  FFER
+005040               DATA RECORD LIGNE-FER.
+005041 01  LIGNE-FER PIC X(4).
 005100 WORKING-STORAGE SECTION.
 005200 77  I             PIC  S9(4) USAGE COMP.
 005300 77  J             PIC  S9(4) USAGE COMP.
@@ -65,7 +143,44 @@
 006500 77  NBPAGES       PIC  S9(4) USAGE COMP VALUE 0.
 006600 77  ANPRE         PIC  X(4) VALUE LOW-VALUES.
 006700 77  IMP150A        PIC  X(4) VALUE "150A".
+006750 77  ANNEE-DEB     PIC  9(4).
+006760 77  ANNEE-FIN     PIC  9(4).
+006770 77  FCHK-STATUS   PIC  X(2) VALUE SPACES.
+006780 77  REPONSE-REPRISE PIC X.
 006800 77  TEXTEHAUT     PIC  X(132).
+006801 77  WS-RUN-DATE   PIC  9(8).
+006802 77  WS-PAGE-EDT   PIC  ZZZ9.
+006803 77  FREJ-STATUS   PIC  X(2) VALUE SPACES.
+006804 77  WS-RUN-TIME   PIC  9(6).
+006805 77  WS-RUN-ID     PIC  9(14).
+006806 77  WS-EXP-COUNT  PIC  9(8) VALUE 0.
+006807 77  FEXC-STATUS   PIC  X(2) VALUE SPACES.
+006807 77  FFER-STATUS   PIC  X(2) VALUE SPACES.
+006807 77  WS-SORTIES-OUVERTES PIC X VALUE "N".
+006808 77  FIMP-STATUS   PIC  X(2) VALUE SPACES.
+006809 77  FEXP-STATUS   PIC  X(2) VALUE SPACES.
+006810 77  FBIS-STATUS   PIC  X(2) VALUE SPACES.
+006804 77  WS-DOY        PIC  S9(4) USAGE COMP.
+006805 77  WS-SEMAINE-ISO PIC 99.
+006806 77  WS-ANNEE-ISO  PIC 9(4).
+006810 77  MOISCOUR      PIC  S9(4) USAGE COMP.
+006820 77  FI            PIC  S9(4) USAGE COMP.
+006830 77  NBFERIES      PIC  S9(4) USAGE COMP VALUE 8.
+006840 77  FERIE-TROUVE  PIC  X.
+006850 77  TIRAGE        PIC  S9(4) USAGE COMP.
+006860 77  EXP-1ER-TIRAGE PIC X VALUE "O".
+006870 77  WS-LANGUE     PIC  X(2) VALUE "FR".
+006880 77  MOIS-DEBUT    PIC  99        VALUE 1.
+006881 77  WS-AN-FEVRIER PIC  9(4).
+006882 77  WS-FEV-AN     PIC  99.
+006890******************************************************************
+006891*  ORDRE DES MOIS DANS LA GRILLE IMPRIMEE : ORDRE-MOIS (P) DONNE *
+006892*  LE NUMERO DU MOIS CALENDAIRE PLACE EN POSITION P DE LA GRILLE.*
+006893*  EN MODE NORMAL, ORDRE-MOIS (P) = P (JANVIER EN 1ERE POSITION).*
+006894*  EN MODE EXERCICE FISCAL, LA GRILLE DEMARRE A MOIS-DEBUT.      *
+006895******************************************************************
+006896 01  WS-ORDRE-MOIS.
+006897     02 ORDRE-MOIS OCCURS 12 PIC 99.
 006900******************************************************************
 007000*  T A B L E  D E S  M O I S  E T  J O U R S  D E S   M O I S    *
 007100******************************************************************
@@ -95,6 +210,58 @@
 009500         03 FILLER PIC X(21) VALUE "LUNMARMERJEUVENSAMDIM".
 009600     02 REJOUR REDEFINES JOUR.
 009700         03 LIBELJOUR OCCURS 7 PIC X(3).
+009701******************************************************************
+009702*         T A B L E   D E S   M O I S   ( A N G L A I S )        *
+009703*         UTILISEE POUR LE CODE LANGUE "EN" (BUREAU ROTTERDAM)   *
+009704******************************************************************
+009705 01  TABLE-MOIS-EN.
+009706     02 MOIS-EN.
+009707         03 FILLER  PIC X(19) VALUE "  J A N U A R Y  31".
+009708         03 FILLER  PIC X(19) VALUE " F E B R U A R Y 28".
+009709         03 FILLER  PIC X(19) VALUE "    M A R C H    31".
+009710         03 FILLER  PIC X(19) VALUE "    A P R I L    30".
+009711         03 FILLER  PIC X(19) VALUE "      M A Y      31".
+009712         03 FILLER  PIC X(19) VALUE "     J U N E     30".
+009713         03 FILLER  PIC X(19) VALUE "     J U L Y     31".
+009714         03 FILLER  PIC X(19) VALUE "   A U G U S T   31".
+009715         03 FILLER  PIC X(19) VALUE "S E P T E M B E R30".
+009716         03 FILLER  PIC X(19) VALUE "  O C T O B E R  31".
+009717         03 FILLER  PIC X(19) VALUE " N O V E M B E R 30".
+009718         03 FILLER  PIC X(19) VALUE " D E C E M B E R 31".
+009719******************************************************************
+009720*         T A B L E   D E S   J O U R S   ( A N G L A I S )      *
+009721******************************************************************
+009722 01  TABLE-JOUR-EN.
+009723     02 JOUR-EN.
+009724         03 FILLER PIC X(21) VALUE "MONTUEWEDTHUFRISATSUN".
+009710******************************************************************
+009720*        T A B L E   D E S   J O U R S   F E R I E S             *
+009730******************************************************************
+009740 01  TABLE-FERIES-DEFAUT.
+009745     02 FERIES-DEFAUT.
+009750         03 FILLER PIC X(4) VALUE "0101".
+009760         03 FILLER PIC X(4) VALUE "0105".
+009770         03 FILLER PIC X(4) VALUE "0805".
+009780         03 FILLER PIC X(4) VALUE "1407".
+009790         03 FILLER PIC X(4) VALUE "1508".
+009791         03 FILLER PIC X(4) VALUE "0111".
+009792         03 FILLER PIC X(4) VALUE "1111".
+009793         03 FILLER PIC X(4) VALUE "2512".
+009794     02 REFERIES-DEFAUT REDEFINES FERIES-DEFAUT.
+009795        03 FERIE-DEFAUT OCCURS 8.
+009796           04 FERIE-JOUR-DEFAUT PIC 99.
+009797           04 FERIE-MOIS-DEFAUT PIC 99.
+009798******************************************************************
+009799*    TABLE DES JOURS FERIES REELLEMENT UTILISEE. CHARGEE PAR      *
+009800*    CHARGER-FERIES A PARTIR DE TA2400.FER SI CE FICHIER EXISTE  *
+009801*    (UNE LIGNE JJMM PAR JOUR FERIE/FERMETURE D'ETABLISSEMENT),   *
+009802*    SINON REPRISE DE TABLE-FERIES-DEFAUT CI-DESSUS - MEME       *
+009803*    PRINCIPE DE SECOURS QUE LA CLE EXTERNE D'ENRCYPT.           *
+009804******************************************************************
+009805 01  TABLE-FERIES.
+009806     02 FERIE OCCURS 50.
+009807        03 FERIE-JOUR PIC 99.
+009808        03 FERIE-MOIS PIC 99.
 009800******************************************************************
 009900*     T A B L E   D E S   'G R A N D S   C H I F F R E S'        *
 010000******************************************************************
@@ -249,44 +416,139 @@
 024900 01  SAISIE-AN.
 025000     05 BLANK SCREEN FOREGROUND-COLOR 3.
 025100     05 LINE 1  COL 15 "Impression de calendrier".
-025200     05 LINE 5  COL 15 "Tape l'annee ou fin pour sortir : ".
+025110     05 LINE 5  COL 15
+025120        "Tape l'annee, rang, spec, fisc, lang ou fin : ".
+025200 01  SAISIE-LANGUE.
+025210     05 BLANK SCREEN FOREGROUND-COLOR 3.
+025220     05 LINE 1  COL 15 "Choix de la langue du calendrier".
+025230     05 LINE 5  COL 15 "Code langue (FR/EN) : ".
+025240 01  SAISIE-FISCAL.
+025250     05 BLANK SCREEN FOREGROUND-COLOR 3.
+025260     05 LINE 1  COL 15 "Impression calendrier exercice fiscal".
+025270     05 LINE 5  COL 15 "Annee : ".
+025280     05 LINE 7  COL 15 "Mois de debut exercice (1-12) : ".
 025300 01  CAS-150AN.
 025400     05 BLANK SCREEN FOREGROUND-COLOR 6.
-025500     05 LINE 1  COL 15 "Impression de 150 annees de calendrier".
+025500     05 LINE 1  COL 15 "Impression de plusieurs annees".
 025600     05 LINE 5  COL 15 "Impression speciale de 2022 a 2172 ...".
 025700     05 LINE 7  COL 15 "Merci de patienter LoL ...".
+025710 01  SAISIE-RANG.
+025720     05 BLANK SCREEN FOREGROUND-COLOR 3.
+025730     05 LINE 1  COL 15 "Impression sur une periode d'annees".
+025740     05 LINE 5  COL 15 "Annee de debut : ".
+025750     05 LINE 7  COL 15 "Annee de fin   : ".
+025760     05 LINE 9  COL 15 "Nombre de tirages par annee (1-9) : ".
+025770 01  CAS-REPRISE.
+025780     05 BLANK SCREEN FOREGROUND-COLOR 6.
+025790     05 LINE 1  COL 15 "Reprise d'une impression speciale".
+025800     05 LINE 5  COL 15
+025810        "Un point de reprise a ete trouve.".
+025820     05 LINE 7  COL 15
+025830        "Reprendre a partir de ce point (O/N) : ".
 025800 PROCEDURE DIVISION.
 025900*              *****************************
 026000*              *  OUVERTURE  DES FICHIERS. *
 026100*              *****************************
 026200 OUVERTURE.
-026300                 OPEN  OUTPUT FIMP.
+026215*                FIMP/FEXP/FBIS ARE OPENED LATER, BY
+026216*                OUVRIR-SORTIES-SI-NECESSAIRE, ONCE IT IS KNOWN
+026217*                WHETHER A "spec" RUN IS RESUMING FROM A
+026218*                CHECKPOINT (CONTROLE-REPRISE) - OPENING THEM
+026219*                OUTPUT HERE WOULD TRUNCATE THEM BEFORE THE
+026220*                OPERATOR EVER GETS ASKED ABOUT A RESUME.
+026315                 OPEN EXTEND FREJ.
+026316                 IF FREJ-STATUS = "35"
+026317                     OPEN OUTPUT FREJ
+026318                     CLOSE FREJ
+026319                     OPEN EXTEND FREJ
+026320                 END-IF.
+026330                 OPEN EXTEND FEXC.
+026331                 IF FEXC-STATUS = "35"
+026332                     OPEN OUTPUT FEXC
+026333                     CLOSE FEXC
+026334                     OPEN EXTEND FEXC
+026335                 END-IF.
+026321                 ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+026322                 ACCEPT WS-RUN-TIME FROM TIME.
+026323                 COMPUTE WS-RUN-ID =
+026324                     WS-RUN-DATE * 1000000 + WS-RUN-TIME.
+026325                 OPEN OUTPUT FRUN.
+026326                 MOVE "H" TO RC-TYPE.
+026327                 MOVE WS-RUN-ID TO RC-RUN-ID.
+026328                 MOVE 0 TO RC-RECORD-COUNT.
+026329                 WRITE RUN-CONTROL-RECORD.
+026336                 PERFORM CHARGER-FERIES.
 026400*                ************************
 026500*                * LECTURE D'UNE ANNEE  *
 026600*                ************************
 026700 LECTURE.
+026750       MOVE 1 TO MOIS-DEBUT.
 026800       DISPLAY SAISIE-AN.
 026900       ACCEPT ANNEE.
-027000       IF ANNEE = "fin"   CLOSE FIMP
+027000       IF ANNEE = "fin"
+027010            IF WS-SORTIES-OUVERTES = "Y"
+027020                 CLOSE FIMP
+027030                 CLOSE FEXP
+027040                 CLOSE FBIS
+027045            END-IF
+027060                          CLOSE FREJ
+027065                          MOVE "T" TO RC-TYPE
+027066                          MOVE WS-RUN-ID TO RC-RUN-ID
+027067                          MOVE WS-EXP-COUNT TO RC-RECORD-COUNT
+027068                          WRITE RUN-CONTROL-RECORD
+027069                          CLOSE FRUN
+027070                          CLOSE FEXC
 027100                          STOP RUN.
+027105       IF ANNEE = "lang"
+027106                 DISPLAY SAISIE-LANGUE
+027107                 ACCEPT WS-LANGUE
+027108                 PERFORM CHARGER-LANGUE
+027109                 GO TO LECTURE.
+027110       IF ANNEE = "rang"
+027120                 DISPLAY SAISIE-RANG
+027130                 ACCEPT ANNEE-DEB
+027140                 ACCEPT ANNEE-FIN
+027150                 ACCEPT RNBFOIS
+027160                 MOVE "rang" TO IMP150A
+027170                 MOVE ANNEE-DEB TO AN
+027180                 DISPLAY CAS-150AN
+027190                 GO TO CONTROLE-AN.
+027195       IF ANNEE = "fisc"
+027196                 DISPLAY SAISIE-FISCAL
+027197                 ACCEPT AN
+027198                 ACCEPT MOIS-DEBUT
+027199                 MOVE LOW-VALUES TO ANPRE
+027200                 GO TO CONTROLE-AN.
 027200 B150ANS.
-027300       IF ANNEE = "spec" MOVE "spec" TO IMP150A
-027400                 MOVE "2022" TO ANNEE
-027500                 DISPLAY CAS-150AN.
-027600       IF IMP150A = "spec" AND ANNEE = "2173" GO TO LECTURE.
+027300       IF ANNEE = "spec"
+027310                 MOVE "spec" TO IMP150A
+027320                 MOVE 2022 TO ANNEE-DEB
+027330                 MOVE 2172 TO ANNEE-FIN
+027340                 MOVE 1    TO RNBFOIS
+027350                 MOVE ANNEE-DEB TO AN
+027360                 PERFORM CONTROLE-REPRISE
+027370                 DISPLAY CAS-150AN.
+027590       IF IMP150A = "spec" AND AN > ANNEE-FIN
+027595                 PERFORM EFFACER-CHECKPOINT.
+027600       IF (IMP150A = "spec" OR IMP150A = "rang")
+027610                 AND AN > ANNEE-FIN
+027620                 MOVE SPACES TO IMP150A
+027630                 GO TO LECTURE.
+027640 CONTROLE-AN.
 027700*          ****************************************
 027800*          * CONTROLE DE LA NUMERICITE DE L'ANNEE *
 027900*          ****************************************
 028000     IF AN NOT NUMERIC   MOVE SPACES TO LIGNE1
 028100                         MOVE CARTE TO LIGNE2
 028200                         MOVE "ANNEE NON NUMERIQUE" TO TLIGNE2
-028300*                        WRITE LIGNE AFTER ADVANCING PAGE
+028250                         PERFORM ECRIRE-REJET
 028400                         GO TO LECTURE.
-028500*    IF NBFOIS = " " OR RNBFOIS NOT NUMERIC
+028500     IF IMP150A NOT = "spec" AND IMP150A NOT = "rang"
 028600                         MOVE 1 TO RNBFOIS.
 028700* TEST RUPTURE ANNEE LUE PRECEDEMENT ET DERNIERE ANNEE LUE
 028800     IF ANPRE = ANNEE       GO TO IMP.
 028900     MOVE ANNEE TO ANPRE.
+028910     MOVE "O" TO EXP-1ER-TIRAGE.
 029000******************************************************************
 029100*         RECHERCHE SI L'ANNEE EST BISSEXTILE                    *
 029200******************************************************************
@@ -296,16 +558,43 @@
 029600*    EXEMPLE: 1900 N'EST PAS BISSEXTILE
 029700*             2000 EST BISSEXTILE
 029800*
-029900     DIVIDE AN BY 4 GIVING Q REMAINDER R.
-030000     IF R = 0
-030100        DIVIDE AN BY 100 GIVING Q REMAINDER R1.
-030200     IF R = 0 AND R1 = 0
-030300        DIVIDE AN BY 400 GIVING Q REMAINDER R.
+029910*  EN MODE EXERCICE FISCAL, SI MOIS-DEBUT > 2 FEVRIER TOMBE       *
+029920*  DANS L'ANNEE SUIVANTE (AN+1) DE L'EXERCICE - C'EST LE          *
+029930*  CARACTERE BISSEXTILE DE CETTE ANNEE-LA QUI COMPTE, PAS CELUI   *
+029940*  DE L'ANNEE SAISIE (AN).                                       *
+029950     IF MOIS-DEBUT > 2
+029960          ADD 1 TO AN GIVING WS-AN-FEVRIER
+029970     ELSE
+029980          MOVE AN TO WS-AN-FEVRIER
+029990     END-IF.
+030000     DIVIDE WS-AN-FEVRIER BY 4 GIVING Q REMAINDER R.
+030110        IF R = 0
+030120           DIVIDE WS-AN-FEVRIER BY 100 GIVING Q REMAINDER R1
+030200           IF R = 0 AND R1 = 0
+030300               DIVIDE WS-AN-FEVRIER BY 400 GIVING Q REMAINDER R
+030310           END-IF
+030320        END-IF.
 030400******************************************************************
 030500* MISE A JOUR DU POSTE 2 (FEVRIER) DE LA TABLE DES JOURS DU MOIS *
 030600******************************************************************
 030700     IF R = 0          MOVE 29 TO NBJOURMOIS (2)
 030800              ELSE    MOVE 28 TO NBJOURMOIS (2).
+030810     PERFORM ECRIRE-AUDIT-BISSEXTILE.
+030820******************************************************************
+030830* CARACTERE BISSEXTILE DE L'ANNEE AN ELLE-MEME (INDEPENDANT DE   *
+030840* L'ANNEE FEVRIER CI-DESSUS) - SERT AU DECALAGE DE DEBUT         *
+030850* D'EXERCICE ET AU CALCUL DU QUANTIEME ISO, QUI PORTENT SUR LE   *
+030860* JANVIER/FEVRIER/MARS DE AN LUI-MEME, PAS SUR CELUI DE AN+1.    *
+030870******************************************************************
+030880     DIVIDE AN BY 4 GIVING Q REMAINDER R.
+030890        IF R = 0
+030900           DIVIDE AN BY 100 GIVING Q REMAINDER R1
+030910           IF R = 0 AND R1 = 0
+030920               DIVIDE AN BY 400 GIVING Q REMAINDER R
+030930           END-IF
+030940        END-IF.
+030950     IF R = 0          MOVE 29 TO WS-FEV-AN
+030960              ELSE    MOVE 28 TO WS-FEV-AN.
 030900********************************************************************
 031000*                                                                  *
 031100*  CALCUL DE L'INDICE J QUI REPRESENTE LE PREMIER JOUR             *
@@ -342,11 +631,31 @@
 034200     DIVIDE Z BY 7 GIVING Q REMAINDER J
 034300     IF J NOT GREATER 0
 034400           ADD 7 TO J.
+034410******************************************************************
+034420*  MODE EXERCICE FISCAL : SI MOIS-DEBUT > 1, LA GRILLE DEMARRE   *
+034430*  A UN MOIS AUTRE QUE JANVIER. ORDRE-MOIS DONNE LA CORRESPON-  *
+034440*  DANCE POSITION/MOIS, ET J EST AVANCE AU 1ER JOUR DE CE MOIS. *
+034450******************************************************************
+034460     PERFORM CALCULER-ORDRE-MOIS.
+034470     IF MOIS-DEBUT > 1
+034480         MOVE 0 TO R1
+034490         PERFORM VARYING DEP FROM 1 BY 1
+034500                 UNTIL DEP > MOIS-DEBUT - 1
+034505             IF DEP = 2
+034506                 ADD WS-FEV-AN TO R1
+034507             ELSE
+034508                 ADD NBJOURMOIS (DEP) TO R1
+034509             END-IF
+034520         END-PERFORM
+034530         COMPUTE J = FUNCTION MOD(J - 1 + R1, 7) + 1
+034540     END-IF.
 034500*         **************************************
 034600*         * MODULE DE REMPLISSAGE DE LA TABLE. *
 034700*         **************************************
 034800     MOVE SPACES TO WTABLE.
-034900     MOVE 1 TO I K.
+034900     MOVE 1 TO I.
+034910     MOVE 1 TO DEP.
+034920     MOVE ORDRE-MOIS (DEP) TO K.
 035000 SI1.
 035100     MOVE 1 TO CPT.
 035200 SI2.
@@ -356,16 +665,23 @@
 035600         ADD 1 TO CPT
 035700         ADD 1 TO J
 035800         IF CPT NOT GREATER NBJOURMOIS (K)       GO TO SI2.
-035900       MULTIPLY K BY 6 GIVING I
+035900       MULTIPLY DEP BY 6 GIVING I
 036000       ADD 1 TO I
-036100       ADD 1 TO K
-036200     IF K NOT GREATER 12       GO TO SI1.
+036100       ADD 1 TO DEP
+036150     IF DEP NOT GREATER 12
+036160                 MOVE ORDRE-MOIS (DEP) TO K
+036200                 GO TO SI1.
 036300 IMP.
 036400*      ************************************************
 036500*      * APPEL DU MODULE D IMPRESSION DES CALENDRIERS *
 036600*      ************************************************
-036700     PERFORM IMPCAL THRU FIMPCAL RNBFOIS TIMES.
-036800     IF IMP150A = "spec"    ADD 1 TO AN
+036695     PERFORM OUVRIR-SORTIES-SI-NECESSAIRE.
+036700     PERFORM IMPCAL THRU FIMPCAL
+036710         VARYING TIRAGE FROM 1 BY 1 UNTIL TIRAGE > RNBFOIS.
+036800     IF IMP150A = "spec"
+036810                        PERFORM ECRIRE-CHECKPOINT.
+036801     IF IMP150A = "spec" OR IMP150A = "rang"
+036820                        ADD 1 TO AN
 036900                        GO TO B150ANS.
 037000     GO TO LECTURE.
 037100
@@ -382,6 +698,7 @@
 038200     ADD 1 TO NBPAGES
 038300     IF NBPAGES > 1       WRITE LIGNE AFTER ADVANCING PAGE.
 038400*   IMPRESSION TEXTE de haut de page
+038410     PERFORM CONSTRUIRE-ENTETE.
 038500     MOVE TEXTEHAUT TO LIGNE1
 038600     WRITE LIGNE
 038700     MOVE SPACES TO LIGNE1
@@ -416,10 +733,12 @@
 041600       IF K = 2 OR 3 OR 4 OR 6
 041700                  MOVE "*" TO AST (I)
 041800                  IF K = 3
-041900                          MOVE LIBELMOIS (I) TO LIBMOIS (I)
-042000                          IF M = 37
-042100                              ADD 6 I GIVING J
-042200                             MOVE LIBELMOIS (J) TO LIBMOIS (I).
+041810                          MOVE I TO MOISCOUR
+041900                          IF M = 37
+041910                              ADD 6 TO MOISCOUR
+042000                          END-IF
+042100                          MOVE LIBELMOIS (ORDRE-MOIS (MOISCOUR))
+042150                                      TO LIBMOIS (I).
 042300       ADD 1 TO I.
 042400       IF I NOT GREATER 6       GO TO SI7.
 042500       ADD 1 TO K
@@ -432,10 +751,21 @@
 043200     MOVE M TO L
 043300     MOVE "*" TO AST1 AST2.
 043400 SI9.
+043450     MOVE I TO MOISCOUR
+043460     IF M = 37     ADD 6 TO MOISCOUR.
+043470     MOVE ORDRE-MOIS (MOISCOUR) TO MOISCOUR.
 043500     MOVE 1 TO J.
 043600 SI10.
 043700             IF TAB (K, L) NOT = SPACES
-043800                      MOVE TAB (K, L) TO NJOUR (I, J).
+043750                      PERFORM TESTFERIE THRU FTESTFERIE
+043760                      IF FERIE-TROUVE = "O"
+043770                              MOVE "*" TO MARQ (I, J)
+043775                      END-IF
+043780                      MOVE TAB (K, L) TO NJOUR (I, J)
+043790                      IF TIRAGE = 1 AND EXP-1ER-TIRAGE = "O"
+043795                              PERFORM ECRIRE-EXPORT
+043796                      END-IF
+043797             END-IF.
 043900             ADD 1 TO J
 044000             ADD 1 TO L
 044100           IF J NOT GREATER 6       GO TO SI10.
@@ -454,5 +784,268 @@
 045400     IF M NOT GREATER 37       GO TO SI5.
 045500     MOVE ALL "*" TO ASTERX
 045600     WRITE LIGNE AFTER ADVANCING 1 LINE.
+045650     IF TIRAGE = 1       MOVE "N" TO EXP-1ER-TIRAGE.
 045700 FIMPCAL.
 045800     EXIT.
+045810*                *******************************************
+045820*                * RECHERCHE SI LE JOUR/MOIS COURANT EST    *
+045830*                * UN JOUR FERIE (TABLE-FERIES).            *
+045840*                *******************************************
+045850 TESTFERIE.
+045860     MOVE SPACE TO FERIE-TROUVE
+045870     MOVE 1 TO FI.
+045880 TF1.
+045890     IF FERIE-JOUR (FI) = TAB (K, L)
+045895           AND FERIE-MOIS (FI) = MOISCOUR
+045900             MOVE "O" TO FERIE-TROUVE
+045910     ELSE
+045920             ADD 1 TO FI
+045930           IF FI NOT GREATER NBFERIES       GO TO TF1.
+045940 FTESTFERIE.
+045950     EXIT.
+045960*                *******************************************
+045970*                * REPRISE SUR POINT DE CONTROLE (SPEC).    *
+045980*                *******************************************
+045990 CONTROLE-REPRISE.
+046000     OPEN INPUT FCHK.
+046010     IF FCHK-STATUS = "00"
+046020        READ FCHK
+046030             AT END CONTINUE
+046040        END-READ
+046050        IF FCHK-STATUS = "00" AND MODE-CHK = "spec"
+046060             DISPLAY CAS-REPRISE
+046070             ACCEPT REPONSE-REPRISE
+046080             IF REPONSE-REPRISE = "O" OR REPONSE-REPRISE = "o"
+046090                  COMPUTE AN = AN-CHK + 1
+046100                  MOVE LOW-VALUES TO ANPRE
+046110                  MOVE NBPAGES-CHK TO NBPAGES
+046115                  PERFORM OUVRIR-SORTIES-REPRISE
+046120             END-IF
+046130        END-IF
+046140        CLOSE FCHK
+046150     END-IF.
+046155*                *******************************************
+046156*                * OUVERTURE DE FIMP/FEXP/FBIS EN EXTEND    *
+046157*                * QUAND UNE REPRISE (SPEC) EST ACCEPTEE -   *
+046158*                * LE CALENDRIER DEJA IMPRIME NE DOIT PAS   *
+046159*                * ETRE PERDU.                              *
+046160*                *******************************************
+046161 OUVRIR-SORTIES-REPRISE.
+046162     OPEN EXTEND FIMP.
+046163     IF FIMP-STATUS = "35"
+046164        OPEN OUTPUT FIMP
+046165        CLOSE FIMP
+046166        OPEN EXTEND FIMP
+046167     END-IF.
+046168     OPEN EXTEND FEXP.
+046169     IF FEXP-STATUS = "35"
+046170        OPEN OUTPUT FEXP
+046171        CLOSE FEXP
+046172        OPEN EXTEND FEXP
+046173     END-IF.
+046174     OPEN EXTEND FBIS.
+046175     IF FBIS-STATUS = "35"
+046176        OPEN OUTPUT FBIS
+046177        CLOSE FBIS
+046178        OPEN EXTEND FBIS
+046179     END-IF.
+046180     MOVE "Y" TO WS-SORTIES-OUVERTES.
+046181*                *******************************************
+046182*                * OUVERTURE (FRAICHE) DE FIMP/FEXP/FBIS AU *
+046183*                * PREMIER APPEL D'IMPRESSION, SAUF SI DEJA *
+046184*                * OUVERTES EN REPRISE PAR CONTROLE-REPRISE.*
+046185*                *******************************************
+046186 OUVRIR-SORTIES-SI-NECESSAIRE.
+046187     IF WS-SORTIES-OUVERTES = "N"
+046188        OPEN OUTPUT FIMP
+046189        OPEN OUTPUT FEXP
+046190        OPEN OUTPUT FBIS
+046191        MOVE "Y" TO WS-SORTIES-OUVERTES
+046192     END-IF.
+046160*                *******************************************
+046170*                * ECRITURE DU POINT DE CONTROLE (SPEC).    *
+046180*                *******************************************
+046190 ECRIRE-CHECKPOINT.
+046200     MOVE AN TO AN-CHK.
+046210     MOVE NBPAGES TO NBPAGES-CHK.
+046215     MOVE IMP150A TO MODE-CHK.
+046220     OPEN OUTPUT FCHK.
+046230     WRITE LIGNE-CHK.
+046240     CLOSE FCHK.
+046241*                *******************************************
+046242*                * REMISE A ZERO DU POINT DE CONTROLE, UNE  *
+046243*                * FOIS LE BALAYAGE "SPEC" TERMINE - EVITE  *
+046244*                * QU'UN "SPEC" ULTERIEUR REPRENNE SUR UN   *
+046245*                * BALAYAGE DEJA ACHEVE.                    *
+046246*                *******************************************
+046247 EFFACER-CHECKPOINT.
+046248     OPEN OUTPUT FCHK.
+046249     CLOSE FCHK.
+046250*                *******************************************
+046260*                * EXPORT D'UNE LIGNE DE CALENDRIER VERS    *
+046270*                * CALEND.DAT (ANNEE/MOIS/JOUR/JOURSEM).    *
+046280*                *******************************************
+046290 ECRIRE-EXPORT.
+046295*    MODE EXERCICE FISCAL : LES MOIS ANTERIEURS A MOIS-DEBUT SONT
+046296*    LA QUEUE DE L'EXERCICE ET APPARTIENNENT A L'ANNEE SUIVANTE.
+046297     IF MOISCOUR < MOIS-DEBUT
+046298         ADD 1 TO AN GIVING EXP-ANNEE
+046299     ELSE
+046300         MOVE AN TO EXP-ANNEE
+046301     END-IF.
+046310     MOVE MOISCOUR    TO EXP-MOIS.
+046320     MOVE TAB (K, L)  TO EXP-JOUR.
+046330     MOVE K           TO EXP-JOURSEM.
+046340     MOVE LIBELJOUR (K) TO EXP-LIBJOUR.
+046345     PERFORM CALCULER-SEMAINE-ISO.
+046346     MOVE WS-SEMAINE-ISO TO EXP-SEMAINE.
+046348     MOVE WS-ANNEE-ISO TO EXP-ANNEE-ISO.
+046350     WRITE LIGNE-EXP.
+046347     ADD 1 TO WS-EXP-COUNT.
+046351*                *******************************************
+046352*                * NUMERO DE SEMAINE ISO DU JOUR COURANT    *
+046353*                * (TAB (K, L) / MOISCOUR), POUR L'EXPORT.  *
+046354*                *******************************************
+046356 CALCULER-SEMAINE-ISO.
+046357     MOVE 0 TO R1.
+046358     IF MOISCOUR > 1
+046359         PERFORM VARYING DEP FROM 1 BY 1
+046360                 UNTIL DEP > MOISCOUR - 1
+046360             IF DEP = 2 AND MOISCOUR NOT LESS MOIS-DEBUT
+046360                 ADD WS-FEV-AN TO R1
+046360             ELSE
+046360                 ADD NBJOURMOIS (DEP) TO R1
+046360             END-IF
+046362         END-PERFORM
+046363     END-IF.
+046364     ADD TAB (K, L) TO R1 GIVING WS-DOY.
+046365     COMPUTE WS-SEMAINE-ISO =
+046366         FUNCTION INTEGER ((WS-DOY - K + 10) / 7).
+046366     MOVE EXP-ANNEE TO WS-ANNEE-ISO.
+046367     IF WS-SEMAINE-ISO < 1
+046368         MOVE 52 TO WS-SEMAINE-ISO
+046368         SUBTRACT 1 FROM WS-ANNEE-ISO
+046369     END-IF
+046370     IF WS-SEMAINE-ISO > 53
+046371         MOVE 53 TO WS-SEMAINE-ISO
+046371         ADD 1 TO WS-ANNEE-ISO
+046372     END-IF.
+046355*                *******************************************
+046356*                * JOURNALISATION D'UNE ANNEE REJETEE       *
+046357*                * (NON NUMERIQUE) DANS TA2400.REJ.         *
+046358*                *******************************************
+046359 ECRIRE-REJET.
+046361     ACCEPT REJ-DATE FROM DATE YYYYMMDD.
+046362     ACCEPT REJ-TIME FROM TIME.
+046363     MOVE ANNEE         TO REJ-VALEUR.
+046364     MOVE "ANNEE NON NUMERIQUE" TO REJ-MOTIF.
+046365     WRITE LIGNE-REJ.
+046366     MOVE "TA2400"       TO EXC-PROGRAM.
+046367     MOVE REJ-DATE       TO EXC-DATE.
+046368     MOVE REJ-TIME       TO EXC-TIME.
+046369     MOVE ANNEE          TO EXC-VALUE.
+046370     MOVE "ANNEE NON NUMERIQUE" TO EXC-REASON.
+046371     WRITE EXCEPTION-LOG-RECORD.
+046366*                *******************************************
+046367*                * JOURNALISATION DU CALCUL BISSEXTILE DANS *
+046368*                * TA2400.BIS (ANNEE/O-N/NB JOURS FEVRIER). *
+046369*                *******************************************
+046370 ECRIRE-AUDIT-BISSEXTILE.
+046371     MOVE WS-AN-FEVRIER TO BIS-ANNEE.
+046372     MOVE NBJOURMOIS (2) TO BIS-FEV.
+046373     IF NBJOURMOIS (2) = 29
+046374         MOVE "O" TO BIS-FLAG
+046375     ELSE
+046376         MOVE "N" TO BIS-FLAG
+046377     END-IF.
+046378     WRITE LIGNE-BIS.
+046360*                *******************************************
+046370*                * CHARGEMENT DES LIBELLES MOIS/JOURS DANS  *
+046380*                * LA LANGUE DEMANDEE (FR PAR DEFAUT, EN    *
+046390*                * POUR LE BUREAU DE ROTTERDAM).            *
+046400*                *******************************************
+046410 CHARGER-LANGUE.
+046420     IF WS-LANGUE = "EN" OR WS-LANGUE = "en"
+046430          MOVE MOIS-EN TO MOIS
+046440          MOVE JOUR-EN TO JOUR
+046450     ELSE
+046460          MOVE "FR" TO WS-LANGUE
+046470          MOVE "  J A N V I E R  31" TO MOIS1
+046480          MOVE "  F E V R I E R  28" TO MOIS2
+046490          MOVE "    M A R S      31" TO MOIS3
+046500          MOVE "    A V R I L    30" TO MOIS4
+046510          MOVE "      M A I      31" TO MOIS5
+046520          MOVE "     J U I N     30" TO MOIS6
+046530          MOVE "  J U I L L E T  31" TO MOIS7
+046540          MOVE "     A O U T     31" TO MOIS8
+046550          MOVE "S E P T E M B R E30" TO MOIS9
+046560          MOVE "  O C T O B R E  31" TO MOIS10
+046570          MOVE " N O V E M B R E 30" TO MOIS11
+046580          MOVE " D E C E M B R E 31" TO MOIS12
+046590          MOVE "LUNMARMERJEUVENSAMDIM" TO JOUR
+046600     END-IF.
+046610*                *******************************************
+046620*                * CALCUL DE LA CORRESPONDANCE POSITION/    *
+046630*                * MOIS CALENDAIRE POUR LE MODE FISCAL.     *
+046640*                *******************************************
+046650 CALCULER-ORDRE-MOIS.
+046660     PERFORM VARYING DEP FROM 1 BY 1 UNTIL DEP > 12
+046670         COMPUTE K = FUNCTION MOD(MOIS-DEBUT + DEP - 2, 12) + 1
+046680         MOVE K TO ORDRE-MOIS (DEP)
+046690     END-PERFORM.
+046691*                *******************************************
+046692*                * CHARGEMENT DES JOURS FERIES/FERMETURES : *
+046693*                * REPRISE DE LA TABLE PAR DEFAUT (8 JOURS  *
+046694*                * FERIES FRANCAIS), PUIS SI TA2400.FER     *
+046695*                * EXISTE (UNE LIGNE JJMM PAR JOUR), ELLE   *
+046696*                * REMPLACE LA LISTE PAR DEFAUT - MEME      *
+046697*                * PRINCIPE DE SECOURS QUE LA CLE EXTERNE   *
+046698*                * D'ENRCYPT (FICHIER SI PRESENT, SINON     *
+046699*                * VALEUR CABLEE EN SECOURS).               *
+046701 CHARGER-FERIES.
+046702     MOVE 8 TO NBFERIES.
+046703     PERFORM VARYING DEP FROM 1 BY 1 UNTIL DEP > 8
+046704         MOVE FERIE-JOUR-DEFAUT (DEP) TO FERIE-JOUR (DEP)
+046705         MOVE FERIE-MOIS-DEFAUT (DEP) TO FERIE-MOIS (DEP)
+046706     END-PERFORM.
+046707     OPEN INPUT FFER.
+046708     IF FFER-STATUS = "00"
+046709         MOVE 0 TO NBFERIES
+046710         PERFORM UNTIL FFER-STATUS NOT = "00"
+046711             READ FFER
+046712                 AT END MOVE "10" TO FFER-STATUS
+046713                 NOT AT END
+046714                    IF NBFERIES < 50
+046715                       ADD 1 TO NBFERIES
+046716                       MOVE LIGNE-FER (1:2)
+046717                            TO FERIE-JOUR (NBFERIES)
+046718                       MOVE LIGNE-FER (3:2)
+046719                            TO FERIE-MOIS (NBFERIES)
+046720                    END-IF
+046721         END-PERFORM
+046722         CLOSE FFER
+046723         IF NBFERIES = 0
+046724             MOVE 8 TO NBFERIES
+046725             PERFORM VARYING DEP FROM 1 BY 1 UNTIL DEP > 8
+046726                MOVE FERIE-JOUR-DEFAUT (DEP)
+046727                     TO FERIE-JOUR (DEP)
+046728                MOVE FERIE-MOIS-DEFAUT (DEP)
+046729                     TO FERIE-MOIS (DEP)
+046730             END-PERFORM
+046731         END-IF
+046733     END-IF.
+046734*                *******************************************
+046710*                * CONSTRUCTION DU TEXTE DE HAUT DE PAGE :  *
+046720*                * RAISON SOCIALE, DATE D'EDITION, NUMERO   *
+046730*                * DE PAGE (NBPAGES).                       *
+046740*                *******************************************
+046750 CONSTRUIRE-ENTETE.
+046760     MOVE NBPAGES TO WS-PAGE-EDT.
+046770     MOVE SPACES TO TEXTEHAUT.
+046780     STRING "ATELIERS MECCG" DELIMITED BY SIZE
+046790            "   EDITE LE " DELIMITED BY SIZE
+046800            WS-RUN-DATE   DELIMITED BY SIZE
+046810            "   PAGE " DELIMITED BY SIZE
+046820            WS-PAGE-EDT   DELIMITED BY SIZE
+046830            INTO TEXTEHAUT
+046840     END-STRING.
