@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * SHARED EXCEPTION-LOG RECORD LAYOUT. ANY PROGRAM IN THE SHOP
+      * APPENDS ONE OF THESE TO EXCEPT.LOG WHEN IT REJECTS A BAD VALUE
+      * OR HITS A FAILURE, SO OPERATIONS CAN REVIEW ONE LOG FOR EVERY
+      * REJECTED YEAR, MALFORMED BLOCK ENTRY OR BAD INTAKE RECORD
+      * INSTEAD OF FINDING OUT ABOUT PROBLEMS FROM MISSING OUTPUT.
+      *----------------------------------------------------------------
+       01  EXCEPTION-LOG-RECORD.
+           05  EXC-PROGRAM        PIC X(8).
+           05  EXC-DATE           PIC 9(8).
+           05  EXC-TIME           PIC 9(6).
+           05  EXC-VALUE          PIC X(20).
+           05  EXC-REASON         PIC X(30).
