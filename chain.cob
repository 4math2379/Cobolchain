@@ -1,16 +1,42 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BLOCKCHAIN.
 
-      
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
 
-
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAIN-FILE ASSIGN TO "CHAIN.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-VERSION
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT RUN-FILE ASSIGN TO "CHAIN.RUN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
 
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHAIN-FILE.
+       01  CHAIN-FILE-RECORD.
+               05 CF-VERSION       PIC 9(10).
+               05 CF-NUMBER        PIC X(100).
+               05 CF-HASH          PIC X(100).
+
+       FD  RUN-FILE
+                      DATA RECORD RUN-CONTROL-RECORD.
+           COPY "RUNCTL.cpy".
+
+       FD  EXCEPTION-FILE
+                      DATA RECORD EXCEPTION-LOG-RECORD.
+           COPY "EXCLOG.cpy".
+
        WORKING-STORAGE SECTION.
       *DECLARATION VARIABLE START BY 01/02 ETC...
       * CHILD IS UNDER IT VARIABLE WITH '05' AT START OF LINE
@@ -27,13 +53,31 @@
        01 BLOCKS.
                05 BLOCKS-NUMBER PIC X(100).
                05 BLOCKS-VERSION PIC 9(10).
-               
-               
+
+
        01 BLOCKSHASH.
                05 BLOCKHASH-NUM PIC X(100).
 
+      *DECLARATIONS BELOW SUPPORT ADD/LIST/VERIFY AGAINST CHAIN.DAT
+       01 WS-FILE-STATUS          PIC XX.
+       01 WS-CHAIN-TIP-VERSION    PIC 9(10) VALUE 0.
+       01 WS-CHAIN-TIP-HASH       PIC X(100) VALUE SPACES.
+       01 WS-LOOKUP-VERSION       PIC 9(10).
+       01 WS-STORED-HASH          PIC X(100).
+       01 WS-CHAIN-OK             PIC X VALUE "Y".
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-RUN-TIME             PIC 9(6).
+       01 WS-RUN-ID               PIC 9(14).
+       01 WS-BLOCK-COUNT          PIC 9(8) VALUE 0.
+       01 WS-EXC-STATUS           PIC XX.
+
+       01 WS-HASH-WORK.
+               05 WS-HASH-I        PIC 9(3).
+               05 WS-HASH-ACCUM    PIC 9(18).
+               05 WS-HASH-CHAR-VAL PIC 9(3).
+
        SCREEN SECTION.
-       
+
        01 DATA-ENTRY-SCREEN.
           05 VALUE "DATA-ENTRY SCREEN" BLANK SCREEN LINE 1 COL 35.
           05  VALUE "DATA ENTRY SCREEN" BLANK SCREEN     LINE 1 COL 35.
@@ -53,43 +97,240 @@
 
 
 
-                       
 
         PROCEDURE DIVISION.
 
 
         MAIN.
 
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           COMPUTE WS-RUN-ID = WS-RUN-DATE * 1000000 + WS-RUN-TIME.
+           OPEN OUTPUT RUN-FILE.
+           MOVE "H" TO RC-TYPE.
+           MOVE WS-RUN-ID TO RC-RUN-ID.
+           MOVE 0 TO RC-RECORD-COUNT.
+           WRITE RUN-CONTROL-RECORD.
+
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF.
 
            PERFORM UNTIL 1 = 0
                 DISPLAY "ENTER LINES:  " ACCEPT INPUT-LINE
                 DISPLAY "YOU ENTER :  " INPUT-LINE
                 MOVE FUNCTION UPPER-CASE(INPUT-LINE) TO INPUT-LINE
-               
+
                 EVALUATE INPUT-LINE
                         WHEN "EXIT" GO TO THE-END
-                        
+                        WHEN "ADD"    PERFORM AJOUTER-BLOC
+                        WHEN "LIST"   PERFORM LISTER-CHAINE
+                        WHEN "VERIFY" PERFORM VERIFIER-CHAINE
+                        WHEN OTHER
+                            DISPLAY "UNKNOWN COMMAND: " INPUT-LINE
                 END-EVALUATE
 
-               
-               
+
+
            END-PERFORM.
-           
+
        THE-END.
            DISPLAY "FINISH"
-           
-           
-           STOP RUN.
 
+           MOVE "T" TO RC-TYPE
+           MOVE WS-RUN-ID TO RC-RUN-ID
+           MOVE WS-BLOCK-COUNT TO RC-RECORD-COUNT
+           WRITE RUN-CONTROL-RECORD
+           CLOSE RUN-FILE
+           CLOSE EXCEPTION-FILE
 
-               
+           STOP RUN.
 
-       
+      *----------------------------------------------------------------
+      * APPENDS ONE RECORD TO THE SHARED EXCEPTION LOG. CALLERS SET
+      * EXC-VALUE/EXC-REASON BEFORE PERFORMING THIS.
+      *----------------------------------------------------------------
+       ECRIRE-EXCEPTION.
+           MOVE "CHAIN"    TO EXC-PROGRAM
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD
+           ACCEPT EXC-TIME FROM TIME
+           WRITE EXCEPTION-LOG-RECORD.
 
+      *----------------------------------------------------------------
+      * ADD: APPEND A NEW BLOCK, CHAINED TO THE CURRENT TIP'S HASH.
+      *----------------------------------------------------------------
+       AJOUTER-BLOC.
+           DISPLAY "ENTER BLOCK DATA (MAX 100 CHARS): "
+           ACCEPT BLOCKS-NUMBER
+           PERFORM TROUVER-DERNIER-BLOC
+           ADD 1 TO WS-CHAIN-TIP-VERSION GIVING BLOCKS-VERSION
+           PERFORM CALCULER-HASH
+           MOVE BLOCKS-NUMBER  TO CF-NUMBER
+           MOVE BLOCKS-VERSION TO CF-VERSION
+           MOVE BLOCKHASH-NUM  TO CF-HASH
+           OPEN I-O CHAIN-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT CHAIN-FILE
+               CLOSE CHAIN-FILE
+               OPEN I-O CHAIN-FILE
+           END-IF
+           WRITE CHAIN-FILE-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING BLOCK " BLOCKS-VERSION
+                   MOVE BLOCKS-VERSION TO EXC-VALUE
+                   MOVE "ERROR WRITING BLOCK" TO EXC-REASON
+                   PERFORM ECRIRE-EXCEPTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-BLOCK-COUNT
+                   DISPLAY "BLOCK ADDED - VERSION " BLOCKS-VERSION
+                           " HASH " BLOCKHASH-NUM(1:18)
+           END-WRITE
+           CLOSE CHAIN-FILE.
 
-       
+      *----------------------------------------------------------------
+      * FINDS THE CURRENT TIP OF THE CHAIN (HIGHEST VERSION) AND ITS
+      * HASH, SO A NEW BLOCK CAN BE LINKED TO IT.
+      *----------------------------------------------------------------
+       TROUVER-DERNIER-BLOC.
+           MOVE 0      TO WS-CHAIN-TIP-VERSION
+           MOVE SPACES TO WS-CHAIN-TIP-HASH
+           OPEN INPUT CHAIN-FILE
+           IF WS-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-FILE-STATUS NOT = "00"
+                   READ CHAIN-FILE NEXT RECORD
+                       AT END CONTINUE
+                       NOT AT END
+                           IF CF-VERSION > WS-CHAIN-TIP-VERSION
+                               MOVE CF-VERSION TO WS-CHAIN-TIP-VERSION
+                               MOVE CF-HASH    TO WS-CHAIN-TIP-HASH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHAIN-FILE
+           END-IF.
 
-                
+      *----------------------------------------------------------------
+      * COMPUTES BLOCKHASH-NUM FROM BLOCKS-NUMBER, BLOCKS-VERSION AND
+      * THE HASH OF THE BLOCK IT IS BEING CHAINED TO (WS-CHAIN-TIP-HASH).
+      * SIMPLE ROLLING CHECKSUM - GOOD ENOUGH TO DETECT TAMPERING IN
+      * THIS TOY CHAIN, NOT A CRYPTOGRAPHIC HASH.
+      *----------------------------------------------------------------
+       CALCULER-HASH.
+           MOVE 0 TO WS-HASH-ACCUM
+           MOVE 1 TO WS-HASH-I
+           PERFORM UNTIL WS-HASH-I > 100
+               MOVE FUNCTION ORD(BLOCKS-NUMBER(WS-HASH-I:1))
+                       TO WS-HASH-CHAR-VAL
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD(WS-HASH-ACCUM * 31 + WS-HASH-CHAR-VAL
+                                1000000000000000000)
+               ADD 1 TO WS-HASH-I
+           END-PERFORM
+           MOVE 1 TO WS-HASH-I
+           PERFORM UNTIL WS-HASH-I > 100
+               MOVE FUNCTION ORD(WS-CHAIN-TIP-HASH(WS-HASH-I:1))
+                       TO WS-HASH-CHAR-VAL
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD(WS-HASH-ACCUM * 31 + WS-HASH-CHAR-VAL
+                                1000000000000000000)
+               ADD 1 TO WS-HASH-I
+           END-PERFORM
+           COMPUTE WS-HASH-ACCUM =
+               FUNCTION MOD(WS-HASH-ACCUM + (BLOCKS-VERSION * 97)
+                            1000000000000000000)
+           MOVE SPACES TO BLOCKHASH-NUM
+           MOVE WS-HASH-ACCUM TO BLOCKHASH-NUM(1:18).
 
+      *----------------------------------------------------------------
+      * LIST: WALK THE CHAIN BACK-TO-FRONT (TIP DOWN TO GENESIS).
+      *----------------------------------------------------------------
+       LISTER-CHAINE.
+           PERFORM TROUVER-DERNIER-BLOC
+           IF WS-CHAIN-TIP-VERSION = 0
+               DISPLAY "CHAIN IS EMPTY"
+           ELSE
+               OPEN INPUT CHAIN-FILE
+               MOVE WS-CHAIN-TIP-VERSION TO WS-LOOKUP-VERSION
+               PERFORM UNTIL WS-LOOKUP-VERSION = 0
+                   MOVE WS-LOOKUP-VERSION TO CF-VERSION
+                   READ CHAIN-FILE KEY IS CF-VERSION
+                       INVALID KEY
+                           DISPLAY "MISSING BLOCK " WS-LOOKUP-VERSION
+                       NOT INVALID KEY
+                           DISPLAY "VERSION " CF-VERSION
+                                   " NUMBER " CF-NUMBER(1:40)
+                                   " HASH " CF-HASH(1:20)
+                   END-READ
+                   SUBTRACT 1 FROM WS-LOOKUP-VERSION
+               END-PERFORM
+               CLOSE CHAIN-FILE
+           END-IF.
 
+      *----------------------------------------------------------------
+      * VERIFY: WALK THE CHAIN BACK-TO-FRONT, RECOMPUTING EACH BLOCK'S
+      * HASH FROM ITS PREDECESSOR'S HASH AND COMPARING TO WHAT WAS
+      * ACTUALLY STORED.
+      *----------------------------------------------------------------
+       VERIFIER-CHAINE.
+           PERFORM TROUVER-DERNIER-BLOC
+           IF WS-CHAIN-TIP-VERSION = 0
+               DISPLAY "CHAIN IS EMPTY"
+           ELSE
+               MOVE "Y" TO WS-CHAIN-OK
+               OPEN INPUT CHAIN-FILE
+               MOVE WS-CHAIN-TIP-VERSION TO WS-LOOKUP-VERSION
+               PERFORM UNTIL WS-LOOKUP-VERSION = 0
+                   MOVE WS-LOOKUP-VERSION TO CF-VERSION
+                   READ CHAIN-FILE KEY IS CF-VERSION
+                       INVALID KEY
+                           DISPLAY "MISSING BLOCK " WS-LOOKUP-VERSION
+                           MOVE "N" TO WS-CHAIN-OK
+                           MOVE WS-LOOKUP-VERSION TO EXC-VALUE
+                           MOVE "MISSING BLOCK" TO EXC-REASON
+                           PERFORM ECRIRE-EXCEPTION
+                       NOT INVALID KEY
+                           MOVE CF-NUMBER  TO BLOCKS-NUMBER
+                           MOVE CF-VERSION TO BLOCKS-VERSION
+                           MOVE CF-HASH    TO WS-STORED-HASH
+                           PERFORM LIRE-HASH-PRECEDENT
+                           PERFORM CALCULER-HASH
+                           IF BLOCKHASH-NUM = WS-STORED-HASH
+                               DISPLAY "BLOCK " BLOCKS-VERSION " OK"
+                           ELSE
+                               DISPLAY "BLOCK " BLOCKS-VERSION
+                                       " HASH MISMATCH"
+                               MOVE "N" TO WS-CHAIN-OK
+                               MOVE BLOCKS-VERSION TO EXC-VALUE
+                               MOVE "HASH MISMATCH" TO EXC-REASON
+                               PERFORM ECRIRE-EXCEPTION
+                           END-IF
+                   END-READ
+                   SUBTRACT 1 FROM WS-LOOKUP-VERSION
+               END-PERFORM
+               CLOSE CHAIN-FILE
+               IF WS-CHAIN-OK = "Y"
+                   DISPLAY "CHAIN VERIFIED OK"
+               ELSE
+                   DISPLAY "CHAIN VERIFICATION FAILED"
+               END-IF
+           END-IF.
 
+      *----------------------------------------------------------------
+      * SETS WS-CHAIN-TIP-HASH TO THE HASH OF THE BLOCK BEFORE
+      * BLOCKS-VERSION (OR SPACES IF BLOCKS-VERSION IS THE GENESIS
+      * BLOCK). CLOBBERS THE CHAIN-FILE RECORD BUFFER - CALL ONLY
+      * AFTER THE CURRENT BLOCK'S OWN FIELDS HAVE BEEN SAVED OFF.
+      *----------------------------------------------------------------
+       LIRE-HASH-PRECEDENT.
+           IF BLOCKS-VERSION = 1
+               MOVE SPACES TO WS-CHAIN-TIP-HASH
+           ELSE
+               COMPUTE CF-VERSION = BLOCKS-VERSION - 1
+               READ CHAIN-FILE KEY IS CF-VERSION
+                   INVALID KEY MOVE SPACES TO WS-CHAIN-TIP-HASH
+                   NOT INVALID KEY MOVE CF-HASH TO WS-CHAIN-TIP-HASH
+               END-READ
+           END-IF.
